@@ -0,0 +1,194 @@
+      ******************************************************************
+      *      FACTURE_IMPRESSION : EDITION D'UNE FACTURE POUR IMPRESSION *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTURE_IMPRESSION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Facture ASSIGN TO "facture.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Num-fact
+                           ALTERNATE RECORD KEY IS Num-client
+                                   WITH DUPLICATES
+                           FILE STATUS IS WS-ST-FACT.
+
+           SELECT Client ASSIGN TO "client.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cli-Num
+                           FILE STATUS IS WS-ST-CLIENT.
+
+           SELECT Ligne-Facture ASSIGN TO "lignefact.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cle-Ligne
+                           FILE STATUS IS WS-ST-LIGNE.
+
+           SELECT Impression ASSIGN TO "facture_impr.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-ST-IMPR.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FACTURE.
+       01  ENR-FACTURE.
+           02 Num-fact     PIC 9(6).
+           02 Num-client   PIC 9(6).
+           02 Date-fact PIC X(8).
+           02 Qte-article PIC 9(3).
+           02 Total-fact PIC 9(9)v99.
+
+       FD  CLIENT.
+       01  ENR-CLIENT.
+           02 Cli-Num     PIC 9(6).
+           02 Cli-Nom     PIC X(30).
+           02 Cli-Adresse PIC X(40).
+
+       FD  LIGNE-FACTURE.
+       01  ENR-LIGNE.
+           02 Cle-Ligne.
+              03 Lig-Num-Fact   PIC 9(6).
+              03 Lig-Num-Ligne  PIC 9(2).
+           02 Lig-Code-Article PIC X(6).
+           02 Lig-Prix-Unit    PIC 9(7)v99.
+           02 Lig-Qte          PIC 9(3).
+
+       FD  IMPRESSION.
+       01  LIGNE-IMPR PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ST-FACT    PIC XX.
+       01 WS-ST-CLIENT  PIC XX.
+       01 WS-ST-LIGNE   PIC XX.
+       01 WS-ST-IMPR    PIC XX.
+       01 WS-TROUVE     PIC X.
+       01 WS-FIN-LIGNE  PIC X.
+       01 WS-MONTANT-LIGNE PIC 9(9)v99.
+
+
+       SCREEN SECTION.
+
+         1 SCR-NUMFACT-IMPR.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 18 VALUE 'IMPRESSION DE FACTURE'.
+           2 LINE 5 COL 2 VALUE 'Num de la facture a imprimer:  '.
+           2 PIC 9(6) TO Num-fact.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT FACTURE
+
+           IF WS-ST-FACT NOT = '00'
+               DISPLAY 'Aucune facture enregistree'
+           ELSE
+               DISPLAY SCR-NUMFACT-IMPR
+               ACCEPT SCR-NUMFACT-IMPR
+
+               READ FACTURE KEY IS Num-fact
+                   INVALID KEY MOVE 'N' TO WS-TROUVE
+                   NOT INVALID KEY MOVE 'O' TO WS-TROUVE
+               END-READ
+
+               IF WS-TROUVE = 'N'
+                   DISPLAY 'Facture introuvable : ' Num-fact
+               ELSE
+                   OPEN INPUT LIGNE-FACTURE
+                   OPEN OUTPUT IMPRESSION
+                   PERFORM EDITER-FACTURE
+                   CLOSE IMPRESSION
+                   CLOSE LIGNE-FACTURE
+                   IF WS-ST-CLIENT = '00'
+                       CLOSE CLIENT
+                   END-IF
+                   DISPLAY 'Facture imprimee dans facture_impr.txt'
+               END-IF
+
+               CLOSE FACTURE
+           END-IF
+
+           EXIT PROGRAM.
+
+
+       EDITER-FACTURE.
+
+           MOVE Num-client TO Cli-Num
+           MOVE SPACES TO Cli-Nom
+           OPEN INPUT CLIENT
+           IF WS-ST-CLIENT = '00'
+               READ CLIENT KEY IS Cli-Num
+                   INVALID KEY MOVE SPACES TO Cli-Nom
+               END-READ
+           END-IF
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING '            FACTURE N. ' Num-fact
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'Client  : ' Num-client '  ' Cli-Nom
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'Adresse : ' Cli-Adresse
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'Date    : ' Date-fact
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'Article   Prix unit.   Quantite   Montant'
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE Num-fact TO Lig-Num-Fact
+           MOVE 1 TO Lig-Num-Ligne
+           MOVE 'N' TO WS-FIN-LIGNE
+
+           PERFORM UNTIL WS-FIN-LIGNE = 'O'
+               READ LIGNE-FACTURE KEY IS Cle-Ligne
+                   INVALID KEY MOVE 'O' TO WS-FIN-LIGNE
+                   NOT INVALID KEY
+                       COMPUTE WS-MONTANT-LIGNE =
+                               Lig-Prix-Unit * Lig-Qte
+                       MOVE SPACES TO LIGNE-IMPR
+                       STRING Lig-Code-Article '   ' Lig-Prix-Unit
+                              '   ' Lig-Qte '   ' WS-MONTANT-LIGNE
+                              DELIMITED BY SIZE INTO LIGNE-IMPR
+                       WRITE LIGNE-IMPR
+                       ADD 1 TO Lig-Num-Ligne
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'Quantite totale : ' Qte-article
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR
+
+           MOVE SPACES TO LIGNE-IMPR
+           STRING 'TOTAL A PAYER   : ' Total-fact
+                  DELIMITED BY SIZE INTO LIGNE-IMPR
+           WRITE LIGNE-IMPR.
+
+
+       END PROGRAM FACTURE_IMPRESSION.
