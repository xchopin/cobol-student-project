@@ -0,0 +1,258 @@
+      ******************************************************************
+      *      ROLLOVER : ARCHIVAGE DE FIN DE PERIODE DU FICHIER         *
+      *      FACTURE.TXT ET DE SES LIGNES, PUIS REMISE A ZERO          *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROLLOVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Facture ASSIGN TO "facture.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS Num-fact
+                           ALTERNATE RECORD KEY IS Num-client
+                                   WITH DUPLICATES
+                           FILE STATUS IS WS-ST-FACT.
+
+           SELECT Ligne-Facture ASSIGN TO "lignefact.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS Cle-Ligne
+                           FILE STATUS IS WS-ST-LIGNE.
+
+           SELECT Archive-Facture ASSIGN TO DYNAMIC WS-NOM-ARCHIVE-FACT
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS Arc-Num-Fact
+                           FILE STATUS IS WS-ST-ARC-FACT.
+
+           SELECT Archive-Ligne ASSIGN TO DYNAMIC WS-NOM-ARCHIVE-LIGNE
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS SEQUENTIAL
+                           RECORD KEY IS Arc-Cle-Ligne
+                           FILE STATUS IS WS-ST-ARC-LIGNE.
+
+           SELECT Audit-Facture ASSIGN TO "audit_facture.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-ST-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FACTURE.
+       01  ENR-FACTURE.
+           02 Num-fact     PIC 9(6).
+           02 Num-client   PIC 9(6).
+           02 Date-fact PIC X(8).
+           02 Qte-article PIC 9(3).
+           02 Total-fact PIC 9(9)v99.
+
+       FD  LIGNE-FACTURE.
+       01  ENR-LIGNE.
+           02 Cle-Ligne.
+              03 Lig-Num-Fact   PIC 9(6).
+              03 Lig-Num-Ligne  PIC 9(2).
+           02 Lig-Code-Article PIC X(6).
+           02 Lig-Prix-Unit    PIC 9(7)v99.
+           02 Lig-Qte          PIC 9(3).
+
+       FD  ARCHIVE-FACTURE.
+       01  ENR-ARCHIVE-FACT.
+           02 Arc-Num-Fact     PIC 9(6).
+           02 Arc-Num-Client   PIC 9(6).
+           02 Arc-Date-Fact    PIC X(8).
+           02 Arc-Qte-Article  PIC 9(3).
+           02 Arc-Total-Fact   PIC 9(9)v99.
+
+       FD  ARCHIVE-LIGNE.
+       01  ENR-ARCHIVE-LIGNE.
+           02 Arc-Cle-Ligne.
+              03 Arc-Lig-Num-Fact  PIC 9(6).
+              03 Arc-Lig-Num-Ligne PIC 9(2).
+           02 Arc-Lig-Code      PIC X(6).
+           02 Arc-Lig-Prix-Unit PIC 9(7)v99.
+           02 Arc-Lig-Qte       PIC 9(3).
+
+       FD  AUDIT-FACTURE.
+       01  ENR-AUDIT.
+           02 Aud-Num-Fact  PIC 9(6).
+           02 Aud-Operation PIC X(12).
+           02 Aud-Date      PIC X(8).
+           02 Aud-Heure     PIC X(8).
+           02 Aud-Avant     PIC X(40).
+           02 Aud-Apres     PIC X(40).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ST-FACT          PIC XX.
+       01 WS-ST-LIGNE         PIC XX.
+       01 WS-ST-ARC-FACT      PIC XX.
+       01 WS-ST-ARC-LIGNE     PIC XX.
+       01 WS-ST-AUDIT         PIC XX.
+
+       01 WS-DATE-JOUR        PIC X(8).
+       01 WS-NOM-ARCHIVE-FACT  PIC X(20).
+       01 WS-NOM-ARCHIVE-LIGNE PIC X(20).
+       01 WS-SUFFIXE          PIC 99 VALUE 0.
+       01 WS-NOM-OK           PIC X.
+       01 WS-FIN-FACTURE      PIC X.
+       01 WS-FIN-LIGNE        PIC X.
+       01 WS-NB-FACT-ARCHIVEE PIC 9(6) VALUE 0.
+       01 WS-NB-LIGNE-ARCHIVEE PIC 9(6) VALUE 0.
+
+
+       SCREEN SECTION.
+
+         1 SCR-ROLLOVER.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 15 VALUE 'CLOTURE DE PERIODE - ARCHIVAGE'.
+           2 LINE 5 COL 2 VALUE 'Archivage des factures en cours ...'.
+
+       PROCEDURE DIVISION.
+
+           MOVE 0 TO WS-NB-FACT-ARCHIVEE
+           MOVE 0 TO WS-NB-LIGNE-ARCHIVEE
+
+           DISPLAY SCR-ROLLOVER
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+           PERFORM DETERMINER-NOMS-ARCHIVE
+
+           OPEN INPUT FACTURE
+
+           IF WS-ST-FACT NOT = '00'
+               DISPLAY 'Aucune facture a archiver'
+           ELSE
+               OPEN OUTPUT ARCHIVE-FACTURE
+               PERFORM ARCHIVER-FACTURES
+               CLOSE ARCHIVE-FACTURE
+               CLOSE FACTURE
+
+               OPEN INPUT LIGNE-FACTURE
+               IF WS-ST-LIGNE = '00'
+                   OPEN OUTPUT ARCHIVE-LIGNE
+                   PERFORM ARCHIVER-LIGNES
+                   CLOSE ARCHIVE-LIGNE
+                   CLOSE LIGNE-FACTURE
+               END-IF
+
+      *          Remise a zero des fichiers de travail pour la
+      *          nouvelle periode.
+               OPEN OUTPUT FACTURE
+               CLOSE FACTURE
+               OPEN OUTPUT LIGNE-FACTURE
+               CLOSE LIGNE-FACTURE
+
+               PERFORM TRACER-AUDIT-ROLLOVER
+
+               DISPLAY WS-NB-FACT-ARCHIVEE
+                       ' facture(s) archivee(s) dans '
+                       WS-NOM-ARCHIVE-FACT
+               DISPLAY WS-NB-LIGNE-ARCHIVEE
+                       ' ligne(s) archivee(s) dans '
+                       WS-NOM-ARCHIVE-LIGNE
+           END-IF
+
+           EXIT PROGRAM.
+
+
+       DETERMINER-NOMS-ARCHIVE.
+
+           MOVE 0 TO WS-SUFFIXE
+           MOVE 'N' TO WS-NOM-OK
+           PERFORM UNTIL WS-NOM-OK = 'O'
+               IF WS-SUFFIXE = 0
+                   STRING 'FACTURE-' WS-DATE-JOUR DELIMITED BY SIZE
+                          INTO WS-NOM-ARCHIVE-FACT
+                   STRING 'LIGNE-' WS-DATE-JOUR DELIMITED BY SIZE
+                          INTO WS-NOM-ARCHIVE-LIGNE
+               ELSE
+                   STRING 'FACTURE-' WS-DATE-JOUR '-' WS-SUFFIXE
+                          DELIMITED BY SIZE INTO WS-NOM-ARCHIVE-FACT
+                   STRING 'LIGNE-' WS-DATE-JOUR '-' WS-SUFFIXE
+                          DELIMITED BY SIZE INTO WS-NOM-ARCHIVE-LIGNE
+               END-IF
+
+               OPEN INPUT ARCHIVE-FACTURE
+               IF WS-ST-ARC-FACT = '00'
+                   CLOSE ARCHIVE-FACTURE
+                   IF WS-SUFFIXE >= 99
+                       MOVE 'O' TO WS-NOM-OK
+                       DISPLAY 'Nombre max. d archives atteint pour '
+                               'cette date'
+                   ELSE
+                       ADD 1 TO WS-SUFFIXE
+                   END-IF
+               ELSE
+                   MOVE 'O' TO WS-NOM-OK
+               END-IF
+           END-PERFORM.
+
+
+       ARCHIVER-FACTURES.
+
+           MOVE 'N' TO WS-FIN-FACTURE
+           PERFORM UNTIL WS-FIN-FACTURE = 'O'
+               READ FACTURE NEXT RECORD
+                   AT END MOVE 'O' TO WS-FIN-FACTURE
+               END-READ
+               IF WS-FIN-FACTURE = 'N'
+                   MOVE Num-fact     TO Arc-Num-Fact
+                   MOVE Num-client   TO Arc-Num-Client
+                   MOVE Date-fact    TO Arc-Date-Fact
+                   MOVE Qte-article  TO Arc-Qte-Article
+                   MOVE Total-fact   TO Arc-Total-Fact
+                   WRITE ENR-ARCHIVE-FACT
+                       INVALID KEY DISPLAY 'Erreur archivage facture'
+                   END-WRITE
+                   ADD 1 TO WS-NB-FACT-ARCHIVEE
+               END-IF
+           END-PERFORM.
+
+
+       ARCHIVER-LIGNES.
+
+           MOVE 'N' TO WS-FIN-LIGNE
+           PERFORM UNTIL WS-FIN-LIGNE = 'O'
+               READ LIGNE-FACTURE NEXT RECORD
+                   AT END MOVE 'O' TO WS-FIN-LIGNE
+               END-READ
+               IF WS-FIN-LIGNE = 'N'
+                   MOVE Lig-Num-Fact    TO Arc-Lig-Num-Fact
+                   MOVE Lig-Num-Ligne   TO Arc-Lig-Num-Ligne
+                   MOVE Lig-Code-Article TO Arc-Lig-Code
+                   MOVE Lig-Prix-Unit   TO Arc-Lig-Prix-Unit
+                   MOVE Lig-Qte         TO Arc-Lig-Qte
+                   WRITE ENR-ARCHIVE-LIGNE
+                       INVALID KEY DISPLAY 'Erreur archivage ligne'
+                   END-WRITE
+                   ADD 1 TO WS-NB-LIGNE-ARCHIVEE
+               END-IF
+           END-PERFORM.
+
+
+       TRACER-AUDIT-ROLLOVER.
+
+           OPEN EXTEND AUDIT-FACTURE
+           IF WS-ST-AUDIT NOT = '00'
+               OPEN OUTPUT AUDIT-FACTURE
+               CLOSE AUDIT-FACTURE
+               OPEN EXTEND AUDIT-FACTURE
+           END-IF
+
+           MOVE 0 TO Aud-Num-Fact
+           MOVE 'ROLLOVER' TO Aud-Operation
+           MOVE WS-DATE-JOUR TO Aud-Date
+           ACCEPT Aud-Heure FROM TIME
+           MOVE WS-NOM-ARCHIVE-FACT TO Aud-Avant
+           MOVE WS-NOM-ARCHIVE-LIGNE TO Aud-Apres
+           WRITE ENR-AUDIT
+
+           CLOSE AUDIT-FACTURE.
+
+
+       END PROGRAM ROLLOVER.
