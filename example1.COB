@@ -1,13 +1,14 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDEX02.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
            SELECT ETUDIANT ASSIGN TO "fichier.txt"
                            ORGANIZATION IS INDEXED
                            ACCESS MODE IS DYNAMIC
-                           RECORD KEY IS NUMETUDIANT.
+                           RECORD KEY IS NUMETUDIANT
+                           FILE STATUS IS WS-STATUT-ETUDIANT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,31 +19,79 @@
            02 NOM            PIC X(30).
 
 
-
-
        WORKING-STORAGE SECTION.
 
+       01 WS-STATUT-ETUDIANT PIC XX.
+       01 WS-MODE            PIC X.
+
 
        SCREEN SECTION.
+       1 ECRAN-MODE.
+           2 LINE 3 COL 10 VALUE 'S = Saisie de nouveaux etudiants'.
+           2 LINE 4 COL 10 VALUE 'C = Consultation d un etudiant'.
+           2 LINE 6 COL 10 VALUE 'Choix : '.
+           2 PIC X TO WS-MODE.
+
        1 PLAGE-SAISI.
            2 LINE 5 COL 10 VALUE 'SAISIR NUM ETUDIANT: '.
            2 PIC X(4) TO NUMETUDIANT.
                2 LINE 6 COL 10 VALUE 'SAISIR NOM ETUDIANT: '.
            2 PIC X(4) TO NOM.
 
+       1 PLAGE-CONSULT.
+           2 LINE 5 COL 10 VALUE 'NUM ETUDIANT A RECHERCHER: '.
+           2 PIC X(4) TO NUMETUDIANT.
+
+       1 RESULTAT-CONSULT.
+           2 LINE 7 COL 10 VALUE 'NOM TROUVE: '.
+           2 PIC X(30) FROM NOM.
+
 
        PROCEDURE DIVISION.
-       
 
-           OPEN OUTPUT ETUDIANT.
+           DISPLAY ECRAN-MODE
+           ACCEPT ECRAN-MODE
+
+           IF WS-MODE = "C" OR WS-MODE = "c"
+               PERFORM CONSULTER-ETUDIANT
+           ELSE
+               PERFORM SAISIR-ETUDIANTS
+           END-IF
+
+           GOBACK.
 
 
-           PERFORM  5 TIMES 
+       SAISIR-ETUDIANTS.
+
+           OPEN OUTPUT ETUDIANT.
+
+           PERFORM  5 TIMES
                DISPLAY PLAGE-SAISI
                ACCEPT PLAGE-SAISI
                WRITE ENR-ETUDIANT
                INVALID KEY DISPLAY 'Erreur de saisie'
                END-WRITE
-               END-PERFORM
-               CLOSE ETUDIANT.
-           GOBACK.
+           END-PERFORM.
+
+           CLOSE ETUDIANT.
+
+
+       CONSULTER-ETUDIANT.
+
+           OPEN INPUT ETUDIANT.
+
+           IF WS-STATUT-ETUDIANT = '00'
+               DISPLAY PLAGE-CONSULT
+               ACCEPT PLAGE-CONSULT
+
+               READ ETUDIANT KEY IS NUMETUDIANT
+                   INVALID KEY
+                       DISPLAY 'Etudiant introuvable : ' NUMETUDIANT
+                   NOT INVALID KEY
+                       DISPLAY RESULTAT-CONSULT
+               END-READ
+
+               CLOSE ETUDIANT
+           ELSE
+               DISPLAY 'fichier introuvable'
+           END-IF.
