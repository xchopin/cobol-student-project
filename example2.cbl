@@ -1,77 +1,96 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU_PRINCIPAL.
-       
-       ENVIRONMENT DIVISION. 
+
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
 
-          
+
       ******************************************************************
       *      DECLARATION DES VARIABLES DU PROGRAMME                    *
       ******************************************************************
-   
+
        DATA DIVISION.
-      
-       
+
+       WORKING-STORAGE SECTION.
+
        01 CHOIX PIC X(1).
-       
 
-       
+
+
       ******************************************************************
       *       KEYBOARD LISTNER : CHOIX DU MENU                         *
       ******************************************************************
-       
+
 
 
        SCREEN SECTION.
-       
-       
-       
-       
 
-         01 MENU.
+
+
+
+
+         01 ECRAN-MENU.
            2  BLANK SCREEN.
            2 LINE 1 COL 1 VALUE '1) Saisir une facture'.
-           2 LINE 3 COL 1 VALUE '2) Visualiser ou modifier une facture'
+           2 LINE 3 COL 1 VALUE '2) Visualiser ou modifier une facture'.
            2 LINE 5 COL 1 VALUE '3) Supprimer une facture'.
-           2 LINE 7 COL 1 VALUE '4) Lister les factures d’un client'.
-           2 LINE 10 COL 5 VALUE 'Entrer votre choix ou taper Q pour quitter :  '.
+           2 LINE 7 COL 1 VALUE '4) Lister les factures d un client'.
+           2 LINE 8 COL 1 VALUE '5) Cloturer la periode (archivage)'.
+           2 LINE 9 COL 1 VALUE '6) Imprimer une facture'.
+           2 LINE 10 COL 1 VALUE '7) Gerer les clients'.
+           2 LINE 12 COL 5 VALUE 'Votre choix (Q pour quitter) : '.
            2 PIC X(1) TO CHOIX.
-           
-          
 
 
 
+       PROCEDURE DIVISION.
+
            PERFORM UNTIL CHOIX = "Q"
-              DISPLAY MENU
+              DISPLAY ECRAN-MENU
               ACCEPT CHOIX
-              
+
                EVALUATE CHOIX
 
-               WHEN "2" 
+               WHEN "1"
                CALL "EDITER"
-                     
-               
-               
-               
+
+               WHEN "2"
+               CALL "EDITER"
+
+               WHEN "3"
+               CALL "SUPPRIMER"
+
+               WHEN "4"
+               CALL "LISTECLI"
+
+               WHEN "5"
+               CALL "ROLLOVER"
+
+               WHEN "6"
+               CALL "FACTURE_IMPRESSION"
+
+               WHEN "7"
+               CALL "SAISIE_CLIENT"
+
                END-EVALUATE
 
 
                END-PERFORM
-          GOBACK.
-          
-          
-          
-          
-          
+           GOBACK.
+
+
+
+
+
       ******************************************************************
       *      EDITER LE FICHIER                                         *
       ******************************************************************
-   
-          
-          
+
+
+
           IDENTIFICATION DIVISION.
        PROGRAM-ID. EDITER.
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
@@ -80,7 +99,24 @@
                            ACCESS MODE IS DYNAMIC
                            RECORD KEY IS Num-fact
                            ALTERNATE RECORD KEY IS Num-client
-                                           WITH DUPLICATES.
+                                           WITH DUPLICATES
+                           FILE STATUS IS WS-ST-FACT.
+
+           SELECT Ligne-Facture ASSIGN TO "lignefact.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cle-Ligne
+                           FILE STATUS IS WS-ST-LIGNE.
+
+           SELECT Client ASSIGN TO "client.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cli-Num
+                           FILE STATUS IS WS-ST-CLIENT.
+
+           SELECT Audit-Facture ASSIGN TO "audit_facture.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-ST-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -93,50 +129,772 @@
            02 Qte-article PIC 9(3).
            02 Total-fact PIC 9(9)v99.
 
+       FD  LIGNE-FACTURE.
+       01  ENR-LIGNE.
+           02 Cle-Ligne.
+              03 Lig-Num-Fact   PIC 9(6).
+              03 Lig-Num-Ligne  PIC 9(2).
+           02 Lig-Code-Article PIC X(6).
+           02 Lig-Prix-Unit    PIC 9(7)v99.
+           02 Lig-Qte          PIC 9(3).
+
+       FD  CLIENT.
+       01  ENR-CLIENT.
+           02 Cli-Num     PIC 9(6).
+           02 Cli-Nom     PIC X(30).
+           02 Cli-Adresse PIC X(40).
+
+       FD  AUDIT-FACTURE.
+       01  ENR-AUDIT.
+           02 Aud-Num-Fact  PIC 9(6).
+           02 Aud-Operation PIC X(12).
+           02 Aud-Date      PIC X(8).
+           02 Aud-Heure     PIC X(8).
+           02 Aud-Avant     PIC X(40).
+           02 Aud-Apres     PIC X(40).
 
 
        WORKING-STORAGE SECTION.
 
-      
+       01 WS-ST-FACT          PIC XX.
+       01 WS-ST-LIGNE         PIC XX.
+       01 WS-ST-CLIENT        PIC XX.
+       01 WS-ST-AUDIT         PIC XX.
+
+       01 WS-CLIENT-FILE-OK   PIC X VALUE 'N'.
+       01 WS-CONTINUER        PIC X VALUE 'O'.
+       01 WS-REP-CONT         PIC X.
+       01 WS-TROUVE           PIC X.
+       01 WS-CLIENT-OK        PIC X.
+       01 WS-DATE-OK          PIC X.
+       01 WS-MM               PIC 99.
+       01 WS-JJ               PIC 99.
+       01 WS-AAAA             PIC 9(4).
+       01 WS-JOURS-MAX        PIC 99.
+       01 WS-NUM-LIGNE        PIC 99.
+       01 WS-FIN-LIGNES       PIC X.
+       01 WS-PLUS-DE-LIGNES   PIC X.
+       01 WS-QTE-TOTALE       PIC 9(3).
+       01 WS-QTE-TEST         PIC 9(3).
+       01 WS-TOTAL-CALCULE    PIC 9(9)v99.
+       01 WS-TOTAL-TEST       PIC 9(9)v99.
+       01 WS-AVANT-IMAGE      PIC X(40).
+       01 WS-OPERATION-AUDIT  PIC X(12).
+       01 WS-REP-MODIF        PIC X.
+
+
        SCREEN SECTION.
-        
-         1 EDITION.
+
+         1 SCR-NUMFACT.
            2 BLANK SCREEN.
-           2 LINE 2 COL 25 VALUE 'CREATION DE FACTURE  '.
-           
-           2 LINE 5 COL 2 VALUE 'Saisir le num de la facture:  '.
+           2 LINE 2 COL 20 VALUE 'CREATION / MODIFICATION DE FACTURE'.
+           2 LINE 5 COL 2 VALUE 'Num de facture (0 pour terminer): '.
            2 PIC 9(6) TO Num-fact.
-           
+
+         1 SCR-CLIENT.
            2 LINE 7 COL 2 VALUE 'Saisir le num du client:  '.
            2 PIC 9(6) TO Num-client.
-           
-           2 LINE 9 COL 2 VALUE 'Saisir la date de la facture:  '.
-           2 PIC X(8) TO Date-fact.
 
-           2 LINE 11 COL 2 VALUE 'Saisir le nombre d article:  '.
-           2 PIC 9(3) TO Qte-article.
-           
-           2 LINE 13 COL 2 VALUE 'Saisir le total de la facture  '.
-           2 PIC 9(9)v99 TO Total-fact.
-           
+         1 SCR-CLIENT-NOM.
+           2 LINE 8 COL 2 VALUE 'Client trouve :  '.
+           2 PIC X(30) FROM Cli-Nom.
+
+         1 SCR-DATE.
+           2 LINE 9 COL 2 VALUE 'Date de la facture (AAAAMMJJ):  '.
+           2 PIC X(8) USING Date-fact.
+
+         1 SCR-MODIFIER.
+           2 LINE 14 COL 2 VALUE 'Modifier cette facture (O/N) ?  '.
+           2 PIC X TO WS-REP-MODIF.
+
+         1 SCR-LIGNE.
+           2 LINE 11 COL 2 VALUE 'Code article (FIN pour arreter):  '.
+           2 PIC X(6) TO Lig-Code-Article.
+           2 LINE 12 COL 2 VALUE 'Prix unitaire:  '.
+           2 PIC 9(7)v99 TO Lig-Prix-Unit.
+           2 LINE 13 COL 2 VALUE 'Quantite:  '.
+           2 PIC 9(3) TO Lig-Qte.
+
+         1 SCR-CONTINUER.
+           2 LINE 15 COL 2 VALUE 'Continuer la saisie (O/N) ?  '.
+           2 PIC X TO WS-REP-CONT.
 
        PROCEDURE DIVISION.
-       
 
-           OPEN OUTPUT FACTURE.
+           MOVE 'O' TO WS-CONTINUER
+           PERFORM OUVRIR-FICHIERS
+
+           IF WS-CLIENT-FILE-OK NOT = 'O'
+               DISPLAY 'Fichier client introuvable : lancez "Gerer les'
+               DISPLAY 'clients" avant de saisir une facture'
+           ELSE
+               PERFORM UNTIL WS-CONTINUER = 'N'
+                   DISPLAY SCR-NUMFACT
+                   ACCEPT SCR-NUMFACT
+                   IF Num-fact = ZERO
+                       MOVE 'N' TO WS-CONTINUER
+                   ELSE
+                       READ FACTURE KEY IS Num-fact
+                           INVALID KEY MOVE 'N' TO WS-TROUVE
+                           NOT INVALID KEY MOVE 'O' TO WS-TROUVE
+                       END-READ
+                       IF WS-TROUVE = 'O'
+                           DISPLAY 'Facture ' Num-fact
+                                   ' existante : mode modification'
+                           PERFORM MODIFIER-FACTURE
+                       ELSE
+                           DISPLAY 'Facture ' Num-fact
+                                   ' inconnue : mode creation'
+                           PERFORM CREER-FACTURE
+                       END-IF
+                       PERFORM DEMANDER-CONTINUER
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           PERFORM FERMER-FICHIERS
+           EXIT PROGRAM.
+
+
+       OUVRIR-FICHIERS.
+
+           OPEN I-O FACTURE
+           IF WS-ST-FACT = '35'
+               OPEN OUTPUT FACTURE
+               CLOSE FACTURE
+               OPEN I-O FACTURE
+           END-IF
+
+           OPEN I-O LIGNE-FACTURE
+           IF WS-ST-LIGNE = '35'
+               OPEN OUTPUT LIGNE-FACTURE
+               CLOSE LIGNE-FACTURE
+               OPEN I-O LIGNE-FACTURE
+           END-IF
+
+           OPEN INPUT CLIENT
+           IF WS-ST-CLIENT = '00'
+               MOVE 'O' TO WS-CLIENT-FILE-OK
+           ELSE
+               MOVE 'N' TO WS-CLIENT-FILE-OK
+           END-IF
+
+           OPEN EXTEND AUDIT-FACTURE
+           IF WS-ST-AUDIT NOT = '00'
+               OPEN OUTPUT AUDIT-FACTURE
+               CLOSE AUDIT-FACTURE
+               OPEN EXTEND AUDIT-FACTURE
+           END-IF.
+
+
+       FERMER-FICHIERS.
+
+           CLOSE FACTURE
+           CLOSE LIGNE-FACTURE
+           IF WS-CLIENT-FILE-OK = 'O'
+               CLOSE CLIENT
+           END-IF
+           CLOSE AUDIT-FACTURE.
+
 
+       CREER-FACTURE.
+
+           PERFORM SAISIR-CLIENT-VALIDE
+
+           IF WS-CLIENT-OK = 'O'
+               MOVE SPACES TO Date-fact
+               PERFORM SAISIR-DATE-VALIDE
+               MOVE 1 TO Lig-Num-Ligne
+               PERFORM SAISIR-LIGNES
+               PERFORM CALCULER-TOTAUX
 
-           
-               DISPLAY EDITION
-               ACCEPT EDITION
                WRITE ENR-FACTURE
-               INVALID KEY DISPLAY 'Erreur de saisie'
+                   INVALID KEY DISPLAY 'Erreur de creation de facture'
+               END-WRITE
+
+               IF WS-ST-FACT = '00'
+                   MOVE SPACES TO WS-AVANT-IMAGE
+                   MOVE 'CREATION' TO WS-OPERATION-AUDIT
+                   PERFORM ECRIRE-AUDIT
+               END-IF
+           ELSE
+               DISPLAY 'Client inconnu : facture non creee'
+           END-IF.
+
+
+       MODIFIER-FACTURE.
+
+           PERFORM AFFICHER-FACTURE
+
+           DISPLAY SCR-MODIFIER
+           ACCEPT SCR-MODIFIER
+           IF WS-REP-MODIF = 'O' OR WS-REP-MODIF = 'o'
+               PERFORM EXECUTER-MODIFICATION
+           ELSE
+               DISPLAY 'Facture non modifiee'
+           END-IF.
+
+
+       AFFICHER-FACTURE.
+
+           MOVE Num-client TO Cli-Num
+           READ CLIENT KEY IS Cli-Num
+               INVALID KEY
+                   DISPLAY 'Client : ' Num-client ' (introuvable)'
+               NOT INVALID KEY
+                   DISPLAY 'Client : ' Num-client ' ' Cli-Nom
+           END-READ
+
+           DISPLAY 'Date facture    : ' Date-fact
+           DISPLAY 'Quantite totale : ' Qte-article
+           DISPLAY 'Total facture   : ' Total-fact
+           DISPLAY 'Lignes :'
+
+           MOVE Num-fact TO Lig-Num-Fact
+           MOVE 1 TO Lig-Num-Ligne
+           MOVE 'N' TO WS-PLUS-DE-LIGNES
+           PERFORM UNTIL WS-PLUS-DE-LIGNES = 'O'
+               READ LIGNE-FACTURE KEY IS Cle-Ligne
+                   INVALID KEY MOVE 'O' TO WS-PLUS-DE-LIGNES
+                   NOT INVALID KEY
+                       DISPLAY '  ' Lig-Code-Article ' prix unit: '
+                               Lig-Prix-Unit ' qte: ' Lig-Qte
+                       ADD 1 TO Lig-Num-Ligne
+               END-READ
+           END-PERFORM.
+
+
+       EXECUTER-MODIFICATION.
+
+           STRING Num-client '-' Date-fact '-' Qte-article '-'
+                  Total-fact DELIMITED BY SIZE INTO WS-AVANT-IMAGE
+
+           PERFORM SAISIR-DATE-VALIDE
+           PERFORM SUPPRIMER-ANCIENNES-LIGNES
+           MOVE 1 TO Lig-Num-Ligne
+           PERFORM SAISIR-LIGNES
+           PERFORM CALCULER-TOTAUX
+
+           REWRITE ENR-FACTURE
+               INVALID KEY DISPLAY 'Erreur de mise a jour de facture'
+           END-REWRITE
+
+           IF WS-ST-FACT = '00'
+               MOVE 'MODIFICATION' TO WS-OPERATION-AUDIT
+               PERFORM ECRIRE-AUDIT
+           END-IF.
+
+
+       SAISIR-CLIENT-VALIDE.
+
+           MOVE SPACE TO WS-CLIENT-OK
+           PERFORM UNTIL WS-CLIENT-OK NOT = SPACE
+               DISPLAY SCR-CLIENT
+               ACCEPT SCR-CLIENT
+               IF Num-client = ZERO
+                   MOVE 'N' TO WS-CLIENT-OK
+               ELSE
+                   MOVE Num-client TO Cli-Num
+                   READ CLIENT KEY IS Cli-Num
+                       INVALID KEY
+                           DISPLAY 'Client inconnu : ' Num-client
+                           DISPLAY 'Saisir 000000 pour annuler'
+                       NOT INVALID KEY
+                           DISPLAY SCR-CLIENT-NOM
+                           MOVE 'O' TO WS-CLIENT-OK
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+
+       SAISIR-DATE-VALIDE.
+
+           MOVE 'N' TO WS-DATE-OK
+           PERFORM UNTIL WS-DATE-OK = 'O'
+               DISPLAY SCR-DATE
+               ACCEPT SCR-DATE
+               PERFORM VERIFIER-DATE
+           END-PERFORM.
+
+
+       VERIFIER-DATE.
+
+           MOVE 'O' TO WS-DATE-OK
+           IF Date-fact NOT NUMERIC
+               MOVE 'N' TO WS-DATE-OK
+               DISPLAY 'Date invalide, format AAAAMMJJ attendu'
+           ELSE
+               MOVE Date-fact(1:4) TO WS-AAAA
+               MOVE Date-fact(5:2) TO WS-MM
+               MOVE Date-fact(7:2) TO WS-JJ
+               IF WS-MM < 1 OR WS-MM > 12
+                   MOVE 'N' TO WS-DATE-OK
+                   DISPLAY 'Mois invalide dans la date'
+               ELSE
+                   PERFORM DETERMINER-JOURS-MAX
+                   IF WS-JJ < 1 OR WS-JJ > WS-JOURS-MAX
+                       MOVE 'N' TO WS-DATE-OK
+                       DISPLAY 'Jour invalide dans la date'
+                   END-IF
+               END-IF
+           END-IF.
+
+
+       DETERMINER-JOURS-MAX.
+
+           EVALUATE WS-MM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-JOURS-MAX
+               WHEN 2
+                   IF FUNCTION MOD(WS-AAAA, 400) = 0
+                       MOVE 29 TO WS-JOURS-MAX
+                   ELSE
+                       IF FUNCTION MOD(WS-AAAA, 100) = 0
+                           MOVE 28 TO WS-JOURS-MAX
+                       ELSE
+                           IF FUNCTION MOD(WS-AAAA, 4) = 0
+                               MOVE 29 TO WS-JOURS-MAX
+                           ELSE
+                               MOVE 28 TO WS-JOURS-MAX
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-JOURS-MAX
+           END-EVALUATE.
+
+
+       SAISIR-LIGNES.
+
+           MOVE 'N' TO WS-FIN-LIGNES
+           MOVE 0 TO WS-QTE-TOTALE
+           MOVE 0 TO WS-TOTAL-CALCULE
+
+           PERFORM UNTIL WS-FIN-LIGNES = 'O'
+               DISPLAY SCR-LIGNE
+               ACCEPT SCR-LIGNE
+               IF Lig-Code-Article = 'FIN'
+                   MOVE 'O' TO WS-FIN-LIGNES
+               ELSE
+                   COMPUTE WS-QTE-TEST = WS-QTE-TOTALE + Lig-Qte
+                       ON SIZE ERROR
+                           DISPLAY 'Quantite totale trop elevee : '
+                                   'ligne refusee'
+                       NOT ON SIZE ERROR
+                           PERFORM VALIDER-ET-ENREGISTRER-LIGNE
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+
+       VALIDER-ET-ENREGISTRER-LIGNE.
+
+           COMPUTE WS-TOTAL-TEST = WS-TOTAL-CALCULE +
+                   (Lig-Prix-Unit * Lig-Qte)
+               ON SIZE ERROR
+                   DISPLAY 'Total facture trop eleve : ligne refusee'
+               NOT ON SIZE ERROR
+                   MOVE Num-fact TO Lig-Num-Fact
+                   WRITE ENR-LIGNE
+                       INVALID KEY
+                           DISPLAY 'Erreur de saisie article'
+                   END-WRITE
+                   MOVE WS-QTE-TEST TO WS-QTE-TOTALE
+                   MOVE WS-TOTAL-TEST TO WS-TOTAL-CALCULE
+                   IF Lig-Num-Ligne >= 99
+                       MOVE 'O' TO WS-FIN-LIGNES
+                       DISPLAY 'Nombre max. de lignes atteint'
+                   ELSE
+                       ADD 1 TO Lig-Num-Ligne
+                   END-IF
+           END-COMPUTE.
+
+
+       SUPPRIMER-ANCIENNES-LIGNES.
+
+           MOVE 'N' TO WS-PLUS-DE-LIGNES
+           MOVE Num-fact TO Lig-Num-Fact
+           MOVE 1 TO Lig-Num-Ligne
+
+           PERFORM UNTIL WS-PLUS-DE-LIGNES = 'O'
+               READ LIGNE-FACTURE KEY IS Cle-Ligne
+                   INVALID KEY MOVE 'O' TO WS-PLUS-DE-LIGNES
+                   NOT INVALID KEY
+                       DELETE LIGNE-FACTURE
+                           INVALID KEY
+                               DISPLAY 'Erreur suppression ligne'
+                       END-DELETE
+                       ADD 1 TO Lig-Num-Ligne
+               END-READ
+           END-PERFORM.
+
+
+       CALCULER-TOTAUX.
+
+           MOVE WS-QTE-TOTALE TO Qte-article
+           MOVE WS-TOTAL-CALCULE TO Total-fact.
+
+
+       ECRIRE-AUDIT.
+
+           MOVE Num-fact TO Aud-Num-Fact
+           MOVE WS-OPERATION-AUDIT TO Aud-Operation
+           ACCEPT Aud-Date FROM DATE YYYYMMDD
+           ACCEPT Aud-Heure FROM TIME
+           MOVE WS-AVANT-IMAGE TO Aud-Avant
+           STRING Num-client '-' Date-fact '-' Qte-article '-'
+                  Total-fact DELIMITED BY SIZE INTO Aud-Apres
+           WRITE ENR-AUDIT.
+
+
+       DEMANDER-CONTINUER.
+
+           DISPLAY SCR-CONTINUER
+           ACCEPT SCR-CONTINUER
+           IF WS-REP-CONT = 'N' OR WS-REP-CONT = 'n'
+               MOVE 'N' TO WS-CONTINUER
+           END-IF.
+
+
+       END PROGRAM EDITER.
+
+
+      ******************************************************************
+      *      SUPPRIMER UNE FACTURE                                     *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPRIMER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Facture ASSIGN TO "facture.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Num-fact
+                           ALTERNATE RECORD KEY IS Num-client
+                                           WITH DUPLICATES
+                           FILE STATUS IS WS-ST-FACT.
+
+           SELECT Ligne-Facture ASSIGN TO "lignefact.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cle-Ligne
+                           FILE STATUS IS WS-ST-LIGNE.
+
+           SELECT Audit-Facture ASSIGN TO "audit_facture.txt"
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS WS-ST-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FACTURE.
+       01  ENR-FACTURE.
+           02 Num-fact     PIC 9(6).
+           02 Num-client   PIC 9(6).
+           02 Date-fact PIC X(8).
+           02 Qte-article PIC 9(3).
+           02 Total-fact PIC 9(9)v99.
+
+       FD  LIGNE-FACTURE.
+       01  ENR-LIGNE.
+           02 Cle-Ligne.
+              03 Lig-Num-Fact   PIC 9(6).
+              03 Lig-Num-Ligne  PIC 9(2).
+           02 Lig-Code-Article PIC X(6).
+           02 Lig-Prix-Unit    PIC 9(7)v99.
+           02 Lig-Qte          PIC 9(3).
+
+       FD  AUDIT-FACTURE.
+       01  ENR-AUDIT.
+           02 Aud-Num-Fact  PIC 9(6).
+           02 Aud-Operation PIC X(12).
+           02 Aud-Date      PIC X(8).
+           02 Aud-Heure     PIC X(8).
+           02 Aud-Avant     PIC X(40).
+           02 Aud-Apres     PIC X(40).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ST-FACT        PIC XX.
+       01 WS-ST-LIGNE       PIC XX.
+       01 WS-ST-AUDIT       PIC XX.
+       01 WS-TROUVE         PIC X.
+       01 WS-REP-CONF       PIC X.
+       01 WS-PLUS-DE-LIGNES PIC X.
+       01 WS-AVANT-IMAGE    PIC X(40).
+
+
+       SCREEN SECTION.
+
+         1 SCR-NUMFACT-SUP.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 20 VALUE 'SUPPRESSION DE FACTURE'.
+           2 LINE 5 COL 2 VALUE 'Num de la facture a supprimer:  '.
+           2 PIC 9(6) TO Num-fact.
+
+         1 SCR-CONFIRME.
+           2 LINE 8 COL 2 VALUE 'Confirmer la suppression (O/N) ?  '.
+           2 PIC X TO WS-REP-CONF.
+
+       PROCEDURE DIVISION.
+
+           OPEN I-O FACTURE
+
+           IF WS-ST-FACT = '35'
+               DISPLAY 'Aucune facture enregistree'
+           ELSE
+               OPEN I-O LIGNE-FACTURE
+               IF WS-ST-LIGNE = '35'
+                   OPEN OUTPUT LIGNE-FACTURE
+                   CLOSE LIGNE-FACTURE
+                   OPEN I-O LIGNE-FACTURE
+               END-IF
+
+               OPEN EXTEND AUDIT-FACTURE
+               IF WS-ST-AUDIT NOT = '00'
+                   OPEN OUTPUT AUDIT-FACTURE
+                   CLOSE AUDIT-FACTURE
+                   OPEN EXTEND AUDIT-FACTURE
+               END-IF
+
+               DISPLAY SCR-NUMFACT-SUP
+               ACCEPT SCR-NUMFACT-SUP
+
+               READ FACTURE KEY IS Num-fact
+                   INVALID KEY MOVE 'N' TO WS-TROUVE
+                   NOT INVALID KEY MOVE 'O' TO WS-TROUVE
+               END-READ
+
+               IF WS-TROUVE = 'N'
+                   DISPLAY 'Facture introuvable : ' Num-fact
+               ELSE
+                   DISPLAY SCR-CONFIRME
+                   ACCEPT SCR-CONFIRME
+                   IF WS-REP-CONF = 'O' OR WS-REP-CONF = 'o'
+                       STRING Num-client '-' Date-fact '-'
+                              Qte-article '-' Total-fact
+                              DELIMITED BY SIZE INTO WS-AVANT-IMAGE
+                       DELETE FACTURE
+                           INVALID KEY
+                               DISPLAY 'Erreur de suppression'
+                       END-DELETE
+                       IF WS-ST-FACT = '00'
+                           PERFORM SUPPRIMER-LIGNES-FACTURE
+                           MOVE Num-fact TO Aud-Num-Fact
+                           MOVE 'SUPPRESSION' TO Aud-Operation
+                           ACCEPT Aud-Date FROM DATE YYYYMMDD
+                           ACCEPT Aud-Heure FROM TIME
+                           MOVE WS-AVANT-IMAGE TO Aud-Avant
+                           MOVE SPACES TO Aud-Apres
+                           WRITE ENR-AUDIT
+                           DISPLAY 'Facture supprimee'
+                       END-IF
+                   ELSE
+                       DISPLAY 'Suppression annulee'
+                   END-IF
+               END-IF
+
+               CLOSE LIGNE-FACTURE
+               CLOSE AUDIT-FACTURE
+               CLOSE FACTURE
+           END-IF
+
+           EXIT PROGRAM.
+
+
+       SUPPRIMER-LIGNES-FACTURE.
+
+           MOVE 'N' TO WS-PLUS-DE-LIGNES
+           MOVE Num-fact TO Lig-Num-Fact
+           MOVE 1 TO Lig-Num-Ligne
+
+           PERFORM UNTIL WS-PLUS-DE-LIGNES = 'O'
+               READ LIGNE-FACTURE KEY IS Cle-Ligne
+                   INVALID KEY MOVE 'O' TO WS-PLUS-DE-LIGNES
+                   NOT INVALID KEY
+                       DELETE LIGNE-FACTURE
+                           INVALID KEY
+                               DISPLAY 'Erreur suppression ligne'
+                       END-DELETE
+                       ADD 1 TO Lig-Num-Ligne
+               END-READ
+           END-PERFORM.
+
+
+       END PROGRAM SUPPRIMER.
+
+
+      ******************************************************************
+      *      LISTER LES FACTURES D UN CLIENT                           *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTECLI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Facture ASSIGN TO "facture.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Num-fact
+                           ALTERNATE RECORD KEY IS Num-client
+                                           WITH DUPLICATES
+                           FILE STATUS IS WS-ST-FACT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  FACTURE.
+       01  ENR-FACTURE.
+           02 Num-fact     PIC 9(6).
+           02 Num-client   PIC 9(6).
+           02 Date-fact PIC X(8).
+           02 Qte-article PIC 9(3).
+           02 Total-fact PIC 9(9)v99.
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ST-FACT           PIC XX.
+       01 WS-NUM-CLIENT-RECH   PIC 9(6).
+       01 WS-FIN-LISTE         PIC X.
+       01 WS-NB-TROUVE         PIC 9(3) VALUE 0.
+
+
+       SCREEN SECTION.
+
+         1 SCR-CLIENT-RECH.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 10 VALUE 'LISTE DES FACTURES D UN CLIENT'.
+           2 LINE 5 COL 2 VALUE 'Num du client:  '.
+           2 PIC 9(6) TO WS-NUM-CLIENT-RECH.
+
+       PROCEDURE DIVISION.
+
+           MOVE 0 TO WS-NB-TROUVE
+           OPEN INPUT FACTURE
+
+           IF WS-ST-FACT NOT = '00'
+               DISPLAY 'Aucune facture enregistree'
+           ELSE
+               DISPLAY SCR-CLIENT-RECH
+               ACCEPT SCR-CLIENT-RECH
+
+               MOVE WS-NUM-CLIENT-RECH TO Num-client
+               MOVE 'N' TO WS-FIN-LISTE
+
+               START FACTURE KEY IS NOT LESS THAN Num-client
+                   INVALID KEY MOVE 'O' TO WS-FIN-LISTE
+               END-START
+
+               PERFORM UNTIL WS-FIN-LISTE = 'O'
+                   READ FACTURE NEXT RECORD
+                       AT END MOVE 'O' TO WS-FIN-LISTE
+                   END-READ
+                   IF WS-FIN-LISTE = 'N'
+                       IF Num-client NOT = WS-NUM-CLIENT-RECH
+                           MOVE 'O' TO WS-FIN-LISTE
+                       ELSE
+                           ADD 1 TO WS-NB-TROUVE
+                           DISPLAY 'Facture ' Num-fact ' du '
+                                   Date-fact ' Total: ' Total-fact
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               IF WS-NB-TROUVE = 0
+                   DISPLAY 'Aucune facture pour ce client'
+               END-IF
+
+               CLOSE FACTURE
+           END-IF
+
+           EXIT PROGRAM.
+
+
+       END PROGRAM LISTECLI.
+
+
+      ******************************************************************
+      *      GERER LES CLIENTS                                         *
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAISIE_CLIENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT Client ASSIGN TO "client.txt"
+                           ORGANIZATION IS INDEXED
+                           ACCESS MODE IS DYNAMIC
+                           RECORD KEY IS Cli-Num
+                           FILE STATUS IS WS-ST-CLIENT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIENT.
+       01  ENR-CLIENT.
+           02 Cli-Num     PIC 9(6).
+           02 Cli-Nom     PIC X(30).
+           02 Cli-Adresse PIC X(40).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-ST-CLIENT  PIC XX.
+       01 WS-CONTINUER  PIC X VALUE 'O'.
+       01 WS-REP-CONT   PIC X.
+
+
+       SCREEN SECTION.
+
+         1 SCR-SAISIE-CLIENT.
+           2 BLANK SCREEN.
+           2 LINE 2 COL 20 VALUE 'SAISIE D UN CLIENT'.
+           2 LINE 5 COL 2 VALUE 'Numero du client:  '.
+           2 PIC 9(6) TO Cli-Num.
+           2 LINE 7 COL 2 VALUE 'Nom du client:  '.
+           2 PIC X(30) TO Cli-Nom.
+           2 LINE 9 COL 2 VALUE 'Adresse du client:  '.
+           2 PIC X(40) TO Cli-Adresse.
+
+         1 SCR-CONTINUER-CLI.
+           2 LINE 12 COL 2 VALUE 'Saisir un autre client (O/N) ?  '.
+           2 PIC X TO WS-REP-CONT.
+
+       PROCEDURE DIVISION.
+
+           MOVE 'O' TO WS-CONTINUER
+           OPEN I-O CLIENT
+           IF WS-ST-CLIENT = '35'
+               OPEN OUTPUT CLIENT
+               CLOSE CLIENT
+               OPEN I-O CLIENT
+           END-IF
+
+           PERFORM UNTIL WS-CONTINUER = 'N'
+               DISPLAY SCR-SAISIE-CLIENT
+               ACCEPT SCR-SAISIE-CLIENT
+               WRITE ENR-CLIENT
+                   INVALID KEY
+                       DISPLAY 'Client deja existant ou erreur'
                END-WRITE
-              
-               CLOSE FACTURE.
-           EXIT PROGRAM
-           END PROGRAM EDITER.
+               DISPLAY SCR-CONTINUER-CLI
+               ACCEPT SCR-CONTINUER-CLI
+               IF WS-REP-CONT = 'N' OR WS-REP-CONT = 'n'
+                   MOVE 'N' TO WS-CONTINUER
+               END-IF
+           END-PERFORM
 
+           CLOSE CLIENT
+           EXIT PROGRAM.
 
-       
 
+       END PROGRAM SAISIE_CLIENT.
